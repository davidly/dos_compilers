@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRANLOAD.
+       SECURITY.
+             THIS PROGRAM READS A SEQUENTIAL TRANSACTION FILE OF ADDS,
+             MODIFICATIONS, AND DELETES AND APPLIES THEM UNATTENDED TO
+             THE INDEXED FILE OF NAMES, ADDRESSES, AND PHONE NUMBERS
+             MAINTAINED BY PROGRAM UPDATE. EACH TRANSACTION IS EDITED
+             THE SAME WAY PROGRAM UPDATE EDITS A PHONE NUMBER, LOGGED
+             TO THE SAME AUDIT TRAIL AS PROGRAM UPDATE, AND GIVEN A
+             STATUS LINE ON A TRANSACTION LOG FOR LATER REVIEW.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS ISAM-STATUS
+              RECORD KEY IS ISAM-KEY
+              ALTERNATE RECORD KEY IS ISAM-ZIP-CODE WITH DUPLICATES
+              ACCESS MODE IS DYNAMIC
+              ORGANIZATION IS INDEXED.
+
+           SELECT TRANSACTION-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS TRANSACTION-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS AUDIT-LOG-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANSACTION-LOG-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS TRANSACTION-LOG-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ISAM-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'ISAM.DAT'.
+
+       01  ISAM-RECORD.
+           05  ISAM-KEY.
+               10  ISAM-LAST-NAME      PIC X(20).
+               10  ISAM-FIRST-NAME     PIC X(20).
+           05  ISAM-ADDRESS-LINE-1     PIC X(40).
+           05  ISAM-ADDRESS-LINE-2     PIC X(40).
+           05  ISAM-ZIP-CODE  PIC X(10).
+           05  ISAM-PHONE     PIC X(12).
+           05  ISAM-CATEGORY  PIC X(10).
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'TRANS.DAT'.
+
+       01  TRANSACTION-RECORD.
+           05  TR-ACTION                PIC X.
+               88  TR-ADD-ACTION             VALUE 'A', 'a'.
+               88  TR-MODIFY-ACTION          VALUE 'M', 'm'.
+               88  TR-DELETE-ACTION          VALUE 'D', 'd'.
+           05  TR-LAST-NAME             PIC X(20).
+           05  TR-FIRST-NAME            PIC X(20).
+           05  TR-ADDRESS-LINE-1        PIC X(40).
+           05  TR-ADDRESS-LINE-2        PIC X(40).
+           05  TR-ZIP-CODE              PIC X(10).
+           05  TR-PHONE                 PIC X(12).
+           05  TR-CATEGORY              PIC X(10).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'AUDIT.DAT'.
+
+       01  AUDIT-LOG-RECORD          PIC X(221).
+
+       FD  TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'TRANLOG.DAT'.
+
+       01  TRANSACTION-LOG-RECORD   PIC X(83).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-FIELDS.
+           05  ISAM-STATUS            PIC XX   VALUE SPACES.
+           05  TRANSACTION-STATUS     PIC XX   VALUE SPACES.
+           05  AUDIT-LOG-STATUS       PIC XX   VALUE SPACES.
+           05  TRANSACTION-LOG-STATUS PIC XX   VALUE SPACES.
+           05  WS-APPLIED-COUNT       PIC S9(5) VALUE 0 COMP-0.
+           05  WS-REJECTED-COUNT      PIC S9(5) VALUE 0 COMP-0.
+
+       01  SWITCHES.
+           05  TRANSACTION-EOF-SW     PIC X    VALUE 'N'.
+               88  TRANSACTION-EOF             VALUE 'Y'.
+
+       01  WS-DATA-RECORD.
+           05  WS-KEY.
+               10  WS-LAST-NAME          PIC X(20).
+               10  WS-FIRST-NAME         PIC X(20).
+           05  WS-ADDRESS-LINE-1     PIC X(40)  VALUE SPACES.
+           05  WS-ADDRESS-LINE-2     PIC X(40)  VALUE SPACES.
+           05  WS-ZIP-CODE  PIC X(10)   VALUE SPACES.
+           05  WS-PHONE     PIC X(12)   VALUE SPACES.
+           05  WS-PHONE-SHORT REDEFINES WS-PHONE.
+               10  WS-PS-EXCHANGE   PIC X(3).
+               10  WS-PS-DASH       PIC X.
+               10  WS-PS-NUMBER     PIC X(4).
+               10  WS-PS-FILL       PIC X(4).
+           05  WS-PHONE-LONG REDEFINES WS-PHONE.
+               10  WS-PL-AREA       PIC X(3).
+               10  WS-PL-DASH-1     PIC X.
+               10  WS-PL-EXCHANGE   PIC X(3).
+               10  WS-PL-DASH-2     PIC X.
+               10  WS-PL-NUMBER     PIC X(4).
+           05  WS-CATEGORY  PIC X(10)   VALUE SPACES.
+
+       01  WS-SAVE-DATA-RECORD   PIC X(152)  VALUE SPACES.
+
+       01  WS-PHONE-VALID-SW    PIC X     VALUE 'N'.
+           88  PHONE-VALID                VALUE 'Y'.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-DATE          PIC 9(8)   VALUE 0.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-TIME          PIC 9(8)   VALUE 0.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-ACTION        PIC X(8)   VALUE SPACES.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-LAST-NAME     PIC X(20)  VALUE SPACES.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-FIRST-NAME    PIC X(20)  VALUE SPACES.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-BEFORE-IMAGE  PIC X(152) VALUE SPACES.
+
+       01  WS-LOG-LINE.
+           05  LL-LAST-NAME         PIC X(20).
+           05  FILLER               PIC X(1)   VALUE SPACE.
+           05  LL-FIRST-NAME        PIC X(20).
+           05  FILLER               PIC X(1)   VALUE SPACE.
+           05  LL-ACTION            PIC X(8).
+           05  FILLER               PIC X(1)   VALUE SPACE.
+           05  LL-RESULT            PIC X(32).
+
+       PROCEDURE DIVISION.
+
+       P000-MAIN-LINE.
+           DISPLAY SPACE.
+           DISPLAY '  TRANLOAD - BATCH TRANSACTION FILE LOADER'.
+           DISPLAY SPACE.
+           DISPLAY '  Applying TRANS.DAT transactions to ISAM.DAT...'.
+
+           OPEN I-O ISAM-FILE.
+           IF ISAM-STATUS NOT = '00'
+               DISPLAY '  FILE OPEN FAILURE. FILE STATUS = ',
+                   ISAM-STATUS
+           ELSE
+               OPEN INPUT TRANSACTION-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+
+               PERFORM P100-READ-TRANSACTION
+               PERFORM P200-APPLY-TRANSACTION
+                   UNTIL TRANSACTION-EOF
+
+               CLOSE TRANSACTION-FILE
+               CLOSE AUDIT-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               CLOSE ISAM-FILE.
+
+           DISPLAY '  Done. ', WS-APPLIED-COUNT, ' applied, ',
+               WS-REJECTED-COUNT, ' rejected'.
+           STOP RUN.
+
+       P100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO TRANSACTION-EOF-SW.
+
+       P200-APPLY-TRANSACTION.
+           MOVE SPACES TO WS-LOG-LINE.
+           MOVE TR-LAST-NAME  TO LL-LAST-NAME.
+           MOVE TR-FIRST-NAME TO LL-FIRST-NAME.
+
+           IF TR-ADD-ACTION
+               MOVE 'ADD' TO LL-ACTION
+               PERFORM P300-APPLY-ADD
+           ELSE IF TR-MODIFY-ACTION
+               MOVE 'MODIFY' TO LL-ACTION
+               PERFORM P400-APPLY-MODIFY
+           ELSE IF TR-DELETE-ACTION
+               MOVE 'DELETE' TO LL-ACTION
+               PERFORM P500-APPLY-DELETE
+           ELSE
+               MOVE 'UNKNOWN' TO LL-ACTION
+               MOVE 'REJECTED - INVALID ACTION CODE' TO LL-RESULT
+               ADD 1 TO WS-REJECTED-COUNT.
+
+           MOVE WS-LOG-LINE TO TRANSACTION-LOG-RECORD.
+           WRITE TRANSACTION-LOG-RECORD.
+
+           PERFORM P100-READ-TRANSACTION.
+
+       P300-APPLY-ADD.
+           MOVE SPACES TO WS-DATA-RECORD.
+           MOVE TR-LAST-NAME       TO WS-LAST-NAME.
+           MOVE TR-FIRST-NAME      TO WS-FIRST-NAME.
+           MOVE TR-ADDRESS-LINE-1  TO WS-ADDRESS-LINE-1.
+           MOVE TR-ADDRESS-LINE-2  TO WS-ADDRESS-LINE-2.
+           MOVE TR-ZIP-CODE        TO WS-ZIP-CODE.
+           MOVE TR-PHONE           TO WS-PHONE.
+           MOVE TR-CATEGORY        TO WS-CATEGORY.
+
+           PERFORM P600-EDIT-PHONE.
+
+           IF NOT PHONE-VALID
+               MOVE 'REJECTED - INVALID PHONE NUMBER' TO LL-RESULT
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               WRITE ISAM-RECORD FROM WS-DATA-RECORD
+               IF ISAM-STATUS = '00'
+                   MOVE 'ADDED' TO LL-RESULT
+                   ADD 1 TO WS-APPLIED-COUNT
+                   MOVE 'ADD' TO WS-AUD-ACTION
+                   MOVE SPACES TO WS-AUD-BEFORE-IMAGE
+                   PERFORM P700-WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE 'REJECTED - ISAM STATUS ' TO LL-RESULT
+                   MOVE ISAM-STATUS TO LL-RESULT (24:2)
+                   ADD 1 TO WS-REJECTED-COUNT.
+
+       P400-APPLY-MODIFY.
+           MOVE SPACES TO WS-DATA-RECORD.
+           MOVE TR-LAST-NAME  TO WS-LAST-NAME.
+           MOVE TR-FIRST-NAME TO WS-FIRST-NAME.
+           MOVE WS-DATA-RECORD TO ISAM-RECORD.
+           READ ISAM-FILE INTO WS-DATA-RECORD.
+
+           IF ISAM-STATUS NOT = '00'
+               MOVE 'REJECTED - RECORD NOT FOUND' TO LL-RESULT
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE WS-DATA-RECORD TO WS-SAVE-DATA-RECORD
+               MOVE TR-ADDRESS-LINE-1  TO WS-ADDRESS-LINE-1
+               MOVE TR-ADDRESS-LINE-2  TO WS-ADDRESS-LINE-2
+               MOVE TR-ZIP-CODE        TO WS-ZIP-CODE
+               MOVE TR-PHONE           TO WS-PHONE
+               MOVE TR-CATEGORY        TO WS-CATEGORY
+               PERFORM P600-EDIT-PHONE
+               IF NOT PHONE-VALID
+                   MOVE 'REJECTED - INVALID PHONE NUMBER' TO LL-RESULT
+                   ADD 1 TO WS-REJECTED-COUNT
+               ELSE
+                   REWRITE ISAM-RECORD FROM WS-DATA-RECORD
+                   IF ISAM-STATUS = '00'
+                       MOVE 'MODIFIED' TO LL-RESULT
+                       ADD 1 TO WS-APPLIED-COUNT
+                       MOVE 'MODIFY' TO WS-AUD-ACTION
+                       MOVE WS-SAVE-DATA-RECORD TO WS-AUD-BEFORE-IMAGE
+                       PERFORM P700-WRITE-AUDIT-RECORD
+                   ELSE
+                       MOVE 'REJECTED - ISAM STATUS ' TO LL-RESULT
+                       MOVE ISAM-STATUS TO LL-RESULT (24:2)
+                       ADD 1 TO WS-REJECTED-COUNT.
+
+       P500-APPLY-DELETE.
+           MOVE SPACES TO WS-DATA-RECORD.
+           MOVE TR-LAST-NAME  TO WS-LAST-NAME.
+           MOVE TR-FIRST-NAME TO WS-FIRST-NAME.
+           MOVE WS-DATA-RECORD TO ISAM-RECORD.
+           READ ISAM-FILE INTO WS-DATA-RECORD.
+
+           IF ISAM-STATUS NOT = '00'
+               MOVE 'REJECTED - RECORD NOT FOUND' TO LL-RESULT
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE WS-DATA-RECORD TO WS-SAVE-DATA-RECORD
+               DELETE ISAM-FILE RECORD
+               IF ISAM-STATUS = '00'
+                   MOVE 'DELETED' TO LL-RESULT
+                   ADD 1 TO WS-APPLIED-COUNT
+                   MOVE 'DELETE' TO WS-AUD-ACTION
+                   MOVE WS-SAVE-DATA-RECORD TO WS-AUD-BEFORE-IMAGE
+                   PERFORM P700-WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE 'REJECTED - ISAM STATUS ' TO LL-RESULT
+                   MOVE ISAM-STATUS TO LL-RESULT (24:2)
+                   ADD 1 TO WS-REJECTED-COUNT.
+
+       P600-EDIT-PHONE.
+           MOVE 'N' TO WS-PHONE-VALID-SW.
+
+           IF WS-PS-DASH = '-' AND WS-PS-FILL = SPACES
+                   AND WS-PS-EXCHANGE IS NUMERIC
+                   AND WS-PS-NUMBER IS NUMERIC
+               MOVE 'Y' TO WS-PHONE-VALID-SW
+           ELSE IF WS-PL-DASH-1 = '-' AND WS-PL-DASH-2 = '-'
+                   AND WS-PL-AREA IS NUMERIC
+                   AND WS-PL-EXCHANGE IS NUMERIC
+                   AND WS-PL-NUMBER IS NUMERIC
+               MOVE 'Y' TO WS-PHONE-VALID-SW.
+
+       P700-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+           MOVE WS-LAST-NAME  TO WS-AUD-LAST-NAME.
+           MOVE WS-FIRST-NAME TO WS-AUD-FIRST-NAME.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-RECORD.
