@@ -11,6 +11,7 @@
               ASSIGN TO DISK
               FILE STATUS IS ISAM-STATUS
               RECORD KEY IS ISAM-KEY
+              ALTERNATE RECORD KEY IS ISAM-ZIP-CODE WITH DUPLICATES
               ACCESS MODE IS DYNAMIC
               ORGANIZATION IS INDEXED.
 
@@ -19,6 +20,16 @@
               FILE STATUS IS MAIL-LIST-STATUS
               ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT AUDIT-LOG-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS AUDIT-LOG-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS CHECKPOINT-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ISAM-FILE
@@ -31,7 +42,9 @@
                10  ISAM-FIRST-NAME     PIC X(20).
            05  ISAM-ADDRESS-LINE-1     PIC X(40).
            05  ISAM-ADDRESS-LINE-2     PIC X(40).
+           05  ISAM-ZIP-CODE  PIC X(10).
            05  ISAM-PHONE     PIC X(12).
+           05  ISAM-CATEGORY  PIC X(10).
 
        FD  MAIL-LIST-FILE
            LABEL RECORDS ARE STANDARD
@@ -39,6 +52,18 @@
 
        01  MAIL-LIST-RECORD          PIC X(41).
 
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'AUDIT.DAT'.
+
+       01  AUDIT-LOG-RECORD          PIC X(221).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'CKPT.DAT'.
+
+       01  CHECKPOINT-RECORD         PIC X(40).
+
        WORKING-STORAGE SECTION.
 
        01  WORK-FIELDS.
@@ -49,11 +74,15 @@
            05  WS-END       PIC S9(5)  VALUE 0 COMP-0.
            05  ISAM-STATUS  PIC XX     VALUE SPACES.
            05  MAIL-LIST-STATUS  PIC XX     VALUE SPACES.
+           05  AUDIT-LOG-STATUS  PIC XX     VALUE SPACES.
+           05  CHECKPOINT-STATUS PIC XX     VALUE SPACES.
            05  WS-ACTION    PIC X(20)   VALUE SPACES.
 
            05  WS-OPTION   PIC X    VALUE SPACE.
                88  ADD-OPTION       VALUE 'A', 'a'.
                88  LIST-OPTION      VALUE 'L', 'l'.
+               88  ZIP-LIST-OPTION  VALUE 'Z', 'z'.
+               88  FIND-OPTION      VALUE 'F', 'f'.
                88  DELETE-OPTION    VALUE 'D', 'd'.
                88  MODIFY-OPTION    VALUE 'M', 'm'.
                88  EXIT-OPTION    VALUE 'E', 'e'.
@@ -69,15 +98,59 @@
            05  OFF-VALUE        PIC X           VALUE 'N'.
            05  UPDT-FINISHED-SW      PIC X      VALUE 'N'.
                88  UPDT-FINISHED                VALUE 'Y'.
+           05  WS-CHECKPOINT-ACTIVE-SW  PIC X   VALUE 'N'.
+               88  CHECKPOINT-ACTIVE            VALUE 'Y'.
+           05  WS-BUILD-MAIL-ACTIVE-SW  PIC X   VALUE 'N'.
+               88  BUILD-MAIL-ACTIVE            VALUE 'Y'.
 
        01  WS-DATA-RECORD.
            05  WS-KEY.
                10  WS-LAST-NAME.
                    15  WS-LAST-NAME-CHAR OCCURS 20 TIMES  PIC X.
                10  WS-FIRST-NAME     PIC X(20).
-           05  WS-ADDRESS-LINE-1     PIC X(40)  VALUE SPACES.  
-           05  WS-ADDRESS-LINE-2     PIC X(40)  VALUE SPACES.  
-           05  WS-PHONE     PIC X(12)   VALUE SPACES.  
+           05  WS-ADDRESS-LINE-1     PIC X(40)  VALUE SPACES.
+           05  WS-ADDRESS-LINE-2     PIC X(40)  VALUE SPACES.
+           05  WS-ZIP-CODE  PIC X(10)   VALUE SPACES.
+           05  WS-PHONE     PIC X(12)   VALUE SPACES.
+           05  WS-PHONE-SHORT REDEFINES WS-PHONE.
+               10  WS-PS-EXCHANGE   PIC X(3).
+               10  WS-PS-DASH       PIC X.
+               10  WS-PS-NUMBER     PIC X(4).
+               10  WS-PS-FILL       PIC X(4).
+           05  WS-PHONE-LONG REDEFINES WS-PHONE.
+               10  WS-PL-AREA       PIC X(3).
+               10  WS-PL-DASH-1     PIC X.
+               10  WS-PL-EXCHANGE   PIC X(3).
+               10  WS-PL-DASH-2     PIC X.
+               10  WS-PL-NUMBER     PIC X(4).
+           05  WS-CATEGORY  PIC X(10)   VALUE SPACES.
+
+       01  WS-SAVE-DATA-RECORD   PIC X(152)  VALUE SPACES.
+
+       01  WS-PHONE-VALID-SW    PIC X     VALUE 'N'.
+           88  PHONE-VALID                VALUE 'Y'.
+
+       01  WS-FIND-LAST-NAME    PIC X(20)   VALUE SPACES.
+
+       01  WS-FILTER-CATEGORY   PIC X(10)   VALUE SPACES.
+
+       01  WS-RESUME            PIC X       VALUE SPACE.
+           88  RESUME-YES                   VALUE 'Y', 'y'.
+
+       01  WS-CHECKPOINT-KEY    PIC X(40)   VALUE SPACES.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-DATE          PIC 9(8)   VALUE 0.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-TIME          PIC 9(8)   VALUE 0.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-ACTION        PIC X(8)   VALUE SPACES.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-LAST-NAME     PIC X(20)  VALUE SPACES.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-FIRST-NAME    PIC X(20)  VALUE SPACES.
+           05  FILLER               PIC X      VALUE SPACE.
+           05  WS-AUD-BEFORE-IMAGE  PIC X(152) VALUE SPACES.
 
        01  WS-MAIL-LIST-RECORD.
            05  WS-ML-NAME.
@@ -191,12 +264,71 @@
               'Option D: Delete a specified record in the indexed file'.
            03  LINE 14 COLUMN 5 VALUE
               'Option M: Modify a specified record in the indexed file'.
+           03  LINE 15 COLUMN 5 VALUE
+              'Option Z: List records sorted by ZIP code for bulk mail'.
            03  LINE 16 COLUMN 5 VALUE
+              'Option F: Find records starting at a given last name'.
+           03  LINE 17 COLUMN 5 VALUE
               'Option E: End this program'.
            03  LINE 23 COLUMN 10 HIGHLIGHT VALUE
                  'Enter option here followed by ENTER: '.
            03  COLUMN PLUS 1 PIC X TO WS-OPTION.
 
+       01  CATEGORY-FILTER-SCREEN.
+           03 BLANK SCREEN.
+           03  LINE 1 COLUMN 17 VALUE
+                 'MS-COBOL INDEXED FILE UPDATE DEMONSTRATION'.
+           03  LINE 2 COLUMN 15     PIC X(50) FROM WS-TITLE HIGHLIGHT.
+           03  LINE 8 COLUMN 1 VALUE
+                 'Enter the category to mail to (DONOR, VENDOR, VOLUNTEER,
+      -          ' etc).'.
+           03  LINE 9 COLUMN 1 VALUE
+                 'Leave blank to mail to every record, regardless of
+      -          ' category.'.
+           03  LINE 11 COLUMN 1 VALUE '[' HIGHLIGHT.
+           03  LINE 11 COLUMN 2   PIC X(10) TO WS-FILTER-CATEGORY
+                                    FROM WS-FILTER-CATEGORY.
+           03  LINE 11 COLUMN 12 VALUE ']' HIGHLIGHT.
+           03  LINE 13 COLUMN 1 HIGHLIGHT VALUE
+                 'Hit ENTER here to continue: '.
+           03  COLUMN PLUS 1 PIC X TO ANY-CHAR.
+
+       01  FIND-SCREEN.
+           03 BLANK SCREEN.
+           03  LINE 1 COLUMN 17 VALUE
+                 'MS-COBOL INDEXED FILE UPDATE DEMONSTRATION'.
+           03  LINE 2 COLUMN 15     PIC X(50) FROM WS-TITLE HIGHLIGHT.
+           03  LINE 8 COLUMN 1 VALUE
+                 'Enter the last name, or the first few characters of the
+      -          ' last name,'.
+           03  LINE 9 COLUMN 1 VALUE
+                 'to start the browse from. Leave blank to start at the
+      -          ' top of the file.'.
+           03  LINE 11 COLUMN 1 VALUE '[' HIGHLIGHT.
+           03  LINE 11 COLUMN 2   PIC X(20) TO WS-FIND-LAST-NAME
+                                    FROM WS-FIND-LAST-NAME.
+           03  LINE 11 COLUMN 22 VALUE ']' HIGHLIGHT.
+           03  LINE 13 COLUMN 1 HIGHLIGHT VALUE
+                 'Hit ENTER here to continue: '.
+           03  COLUMN PLUS 1 PIC X TO ANY-CHAR.
+
+       01  RESUME-SCREEN.
+           03 BLANK SCREEN.
+           03  LINE 1 COLUMN 17 VALUE
+                 'MS-COBOL INDEXED FILE UPDATE DEMONSTRATION'.
+           03  LINE 2 COLUMN 15     PIC X(50) FROM WS-TITLE HIGHLIGHT.
+           03  LINE 8 COLUMN 1 VALUE
+                 'A previous mailing list build was interrupted before
+      -          ' reaching the'.
+           03  LINE 9 COLUMN 1 VALUE
+                 'end of the file.'.
+           03  LINE 11 COLUMN 1 VALUE
+                 'Resume the list after the last record written to
+      -          ' MAIL.DAT (Y/N)?'.
+           03  LINE 13 COLUMN 10 HIGHLIGHT VALUE
+                'Reply (followed by ENTER) = '.
+           03  COLUMN PLUS 1 PIC X TO WS-RESUME.
+
        01  AFTERMATH-SCREEN.
            03 BLANK SCREEN.
            03  LINE 1 COLUMN 20 VALUE
@@ -253,6 +385,10 @@
                      HIGHLIGHT.
            03  LINE 11 COLUMN 1      PIC X(12) FROM WS-PHONE AUTO
                      HIGHLIGHT.
+           03  LINE 12 COLUMN 1      PIC X(10) FROM WS-ZIP-CODE
+                     HIGHLIGHT.
+           03  LINE 12 COLUMN 12     PIC X(10) FROM WS-CATEGORY
+                     HIGHLIGHT.
            03  LINE 13 COLUMN 1 VALUE
                 'The following records were written to file MAIL.DAT to
       -         'be used for mailing'.
@@ -319,12 +455,24 @@
             05 LINE 16 COLUMN 2      PIC X(40) TO WS-ADDRESS-LINE-2
                      FROM WS-ADDRESS-LINE-2.
             05 LINE 16 COLUMN 42 VALUE ']' HIGHLIGHT.
+            05 LINE 17 COLUMN 1 VALUE
+                 'Enter ZIP code (1 to 10 characters): '.
+            05 LINE 17 COLUMN 40 VALUE '[' HIGHLIGHT.
+            05 LINE 17 COLUMN 41      PIC X(10) FROM WS-ZIP-CODE
+                     TO WS-ZIP-CODE.
+            05 LINE 17 COLUMN 51 VALUE ']' HIGHLIGHT.
             05 LINE 18 COLUMN 1 VALUE
                  'Enter phone number (XXX-XXXX or XXX-XXX-XXXX): '.
-            05 LINE 19 COLUMN 1 VALUE '[' HIGHLIGHT.
-            05 LINE 19 COLUMN 2      PIC X(12) FROM WS-PHONE
+            05 LINE 18 COLUMN 49 VALUE '[' HIGHLIGHT.
+            05 LINE 18 COLUMN 50      PIC X(12) FROM WS-PHONE
                      TO WS-PHONE.
-            05 LINE 19 COLUMN 14 VALUE ']' HIGHLIGHT.
+            05 LINE 18 COLUMN 62 VALUE ']' HIGHLIGHT.
+            05 LINE 19 COLUMN 1 VALUE
+                 'Enter category (DONOR, VENDOR, VOLUNTEER, etc): '.
+            05 LINE 19 COLUMN 50 VALUE '[' HIGHLIGHT.
+            05 LINE 19 COLUMN 51      PIC X(10) FROM WS-CATEGORY
+                     TO WS-CATEGORY.
+            05 LINE 19 COLUMN 61 VALUE ']' HIGHLIGHT.
             05 LINE 21 COLUMN 10 VALUE
                 'If data is OK, hit ENTER to write to the file. You can
       -         'use BACK TAB to '.
@@ -336,7 +484,23 @@
             05 LINE 23 COLUMN 21 HIGHLIGHT VALUE
                 'Hit ENTER here to continue: '.
             05 COLUMN PLUS 1 PIC X TO ANY-CHAR.
-                              
+
+       01  PHONE-ERROR-SCREEN.
+           03 BLANK SCREEN.
+           03  LINE 1 COLUMN 17 VALUE
+                 'MS-COBOL INDEXED FILE UPDATE DEMONSTRATION'.
+           03  LINE 2 COLUMN 15     PIC X(50) FROM WS-TITLE HIGHLIGHT.
+           03  LINE 8 COLUMN 1 HIGHLIGHT VALUE
+                 'The phone number entered is not a valid format.'.
+           03  LINE 9 COLUMN 1 VALUE
+                 'Phone number must be XXX-XXXX or XXX-XXX-XXXX, digits
+      -          'only.'.
+           03  LINE 11 COLUMN 1   PIC X(12) FROM WS-PHONE
+                     HIGHLIGHT.
+           03  LINE 14 COLUMN 1 HIGHLIGHT VALUE
+                 'Please hit ENTER to re-enter this record: '.
+           03  COLUMN PLUS 1 PIC X TO ANY-CHAR.
+
        01  EOF-SCREEN.
            03 BLANK SCREEN.
            03  LINE 1 COLUMN 17 VALUE
@@ -400,10 +564,12 @@
                DISPLAY 'TYPE ANY CHARACTER TO END JOB'
                ACCEPT ANY-CHAR
            ELSE
+               OPEN EXTEND AUDIT-LOG-FILE
                DISPLAY TUTOR-SCREEN-2
                ACCEPT TUTOR-SCREEN-2
                PERFORM P100-GET-DATA
-                    UNTIL UPDT-FINISHED.
+                    UNTIL UPDT-FINISHED
+               CLOSE AUDIT-LOG-FILE.
 
            CLOSE ISAM-FILE.
            DISPLAY BLANK-SCREEN.
@@ -419,11 +585,36 @@
 
            IF LIST-OPTION
                 MOVE 'MAIL LIST' TO WS-ACTION
+                MOVE ON-VALUE TO WS-CHECKPOINT-ACTIVE-SW
+                MOVE ON-VALUE TO WS-BUILD-MAIL-ACTIVE-SW
+                DISPLAY CATEGORY-FILTER-SCREEN
+                ACCEPT CATEGORY-FILTER-SCREEN
                 PERFORM P110-START-FILE
+                PERFORM P113-OPEN-MAIL-LIST-FILE
+                PERFORM P200-MAIL-LIST
+                    UNTIL TERMINATED
+                CLOSE MAIL-LIST-FILE
+           ELSE IF ZIP-LIST-OPTION
+                MOVE 'ZIP LIST' TO WS-ACTION
+                MOVE OFF-VALUE TO WS-CHECKPOINT-ACTIVE-SW
+                MOVE ON-VALUE TO WS-BUILD-MAIL-ACTIVE-SW
+                DISPLAY CATEGORY-FILTER-SCREEN
+                ACCEPT CATEGORY-FILTER-SCREEN
+                PERFORM P115-START-FILE-BY-ZIP
                 OPEN OUTPUT MAIL-LIST-FILE
                 PERFORM P200-MAIL-LIST
                     UNTIL TERMINATED
                 CLOSE MAIL-LIST-FILE
+           ELSE IF FIND-OPTION
+                MOVE 'FIND' TO WS-ACTION
+                MOVE OFF-VALUE TO WS-CHECKPOINT-ACTIVE-SW
+                MOVE OFF-VALUE TO WS-BUILD-MAIL-ACTIVE-SW
+                MOVE SPACES TO WS-FILTER-CATEGORY
+                DISPLAY FIND-SCREEN
+                ACCEPT FIND-SCREEN
+                PERFORM P120-START-FILE-BY-NAME
+                PERFORM P200-MAIL-LIST
+                    UNTIL TERMINATED
            ELSE IF ADD-OPTION
                 MOVE 'ADD' TO WS-ACTION
                 PERFORM P300-ADD
@@ -439,26 +630,79 @@
            ELSE IF EXIT-OPTION
                 DISPLAY FINAL-SCREEN
                 ACCEPT FINAL-SCREEN
-                MOVE ON-VALUE TO UPDT-FINISHED-SW 
+                MOVE ON-VALUE TO UPDT-FINISHED-SW
            ELSE
                NEXT SENTENCE.
 
 
        P110-START-FILE.
-            MOVE SPACES TO ISAM-KEY.
+            PERFORM P112-CHECK-CHECKPOINT.
+            IF RESUME-YES
+                MOVE WS-CHECKPOINT-KEY TO ISAM-KEY
+            ELSE
+                MOVE SPACES TO ISAM-KEY
+                PERFORM P246-CLEAR-CHECKPOINT.
             START ISAM-FILE
                 KEY IS GREATER THAN ISAM-KEY
                 INVALID KEY PERFORM P900-START-ERROR.
 
-       
+       P112-CHECK-CHECKPOINT.
+            MOVE SPACE TO WS-RESUME.
+            MOVE SPACES TO WS-CHECKPOINT-KEY.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CHECKPOINT-STATUS = '00'
+                PERFORM P114-READ-CHECKPOINT
+                CLOSE CHECKPOINT-FILE
+                IF WS-CHECKPOINT-KEY NOT = SPACES
+                    DISPLAY RESUME-SCREEN
+                    ACCEPT RESUME-SCREEN
+                ELSE
+                    NEXT SENTENCE
+            ELSE
+                NEXT SENTENCE.
+
+       P113-OPEN-MAIL-LIST-FILE.
+            IF RESUME-YES
+                OPEN EXTEND MAIL-LIST-FILE
+            ELSE
+                OPEN OUTPUT MAIL-LIST-FILE.
+
+       P114-READ-CHECKPOINT.
+            READ CHECKPOINT-FILE INTO WS-CHECKPOINT-KEY
+                AT END CONTINUE.
+
+       P115-START-FILE-BY-ZIP.
+            MOVE SPACES TO ISAM-ZIP-CODE.
+            START ISAM-FILE
+                KEY IS GREATER THAN ISAM-ZIP-CODE
+                INVALID KEY PERFORM P900-START-ERROR.
+
+       P120-START-FILE-BY-NAME.
+            MOVE SPACES TO ISAM-KEY.
+            MOVE WS-FIND-LAST-NAME TO ISAM-LAST-NAME.
+            START ISAM-FILE
+                KEY IS NOT LESS THAN ISAM-KEY
+                INVALID KEY PERFORM P900-START-ERROR.
+
        P200-MAIL-LIST.
            PERFORM P800-READ-ISAM.
-         
+           PERFORM P205-SKIP-FILTERED
+               UNTIL TERMINATED
+               OR WS-FILTER-CATEGORY = SPACES
+               OR WS-CATEGORY = WS-FILTER-CATEGORY.
+
            IF NOT TERMINATED
-               PERFORM P210-BUILD-MAIL
-               DISPLAY LIST-SCREEN 
+               PERFORM P215-BUILD-MAIL-IF-ACTIVE
+               DISPLAY LIST-SCREEN
                ACCEPT LIST-SCREEN.
 
+       P205-SKIP-FILTERED.
+           PERFORM P800-READ-ISAM.
+
+       P215-BUILD-MAIL-IF-ACTIVE.
+           IF BUILD-MAIL-ACTIVE
+               PERFORM P210-BUILD-MAIL.
+
        P210-BUILD-MAIL.
       *       PREPARE MAIL LIST RECORD. PLACE FIRST NAME AND
       *       INITIAL ON LINE, SEARCH FOR END, THEN MOVE LAST
@@ -510,61 +754,137 @@
            WRITE MAIL-LIST-RECORD FROM WS-ML-ADDRESS-LINE-2.
            MOVE SPACES TO MAIL-LIST-RECORD.
            WRITE MAIL-LIST-RECORD.
+           IF CHECKPOINT-ACTIVE
+               PERFORM P245-WRITE-CHECKPOINT.
+
+       P245-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD FROM WS-KEY.
+           CLOSE CHECKPOINT-FILE.
+
+       P246-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
        P300-ADD.
            MOVE SPACES TO WS-DATA-RECORD.
-           DISPLAY NAME-ADDRESS-SCREEN. 
-           ACCEPT NAME-ADDRESS-SCREEN.
-         
+           PERFORM P310-PROMPT-NAME-ADDRESS.
+
            PERFORM P700-WRITE-ISAM.
-         
-           DISPLAY AFTERMATH-SCREEN. 
+
+           DISPLAY AFTERMATH-SCREEN.
            ACCEPT AFTERMATH-SCREEN.
 
+       P310-PROMPT-NAME-ADDRESS.
+           MOVE 'N' TO WS-PHONE-VALID-SW.
+           PERFORM P320-ACCEPT-NAME-ADDRESS UNTIL PHONE-VALID.
+
+       P320-ACCEPT-NAME-ADDRESS.
+           DISPLAY NAME-ADDRESS-SCREEN.
+           ACCEPT NAME-ADDRESS-SCREEN.
+           PERFORM P330-EDIT-PHONE.
+
+           IF NOT PHONE-VALID
+               DISPLAY PHONE-ERROR-SCREEN
+               ACCEPT PHONE-ERROR-SCREEN.
+
+       P330-EDIT-PHONE.
+           MOVE 'N' TO WS-PHONE-VALID-SW.
+
+           IF WS-PS-DASH = '-' AND WS-PS-FILL = SPACES
+                   AND WS-PS-EXCHANGE IS NUMERIC
+                   AND WS-PS-NUMBER IS NUMERIC
+               MOVE 'Y' TO WS-PHONE-VALID-SW
+           ELSE IF WS-PL-DASH-1 = '-' AND WS-PL-DASH-2 = '-'
+                   AND WS-PL-AREA IS NUMERIC
+                   AND WS-PL-EXCHANGE IS NUMERIC
+                   AND WS-PL-NUMBER IS NUMERIC
+               MOVE 'Y' TO WS-PHONE-VALID-SW.
+
        P400-DELETE.
            MOVE SPACES TO WS-DATA-RECORD.
-           DISPLAY NAME-SCREEN. 
+           DISPLAY NAME-SCREEN.
            ACCEPT NAME-SCREEN.
            PERFORM P820-DELETE-ISAM.
-         
-           DISPLAY AFTERMATH-SCREEN. 
+
+           DISPLAY AFTERMATH-SCREEN.
            ACCEPT AFTERMATH-SCREEN.
 
        P500-MODIFY.
            MOVE SPACES TO WS-DATA-RECORD.
-           DISPLAY NAME-SCREEN. 
+           DISPLAY NAME-SCREEN.
            ACCEPT NAME-SCREEN.
            PERFORM P810-RANDOM-READ-ISAM.
 
            IF ISAM-STATUS = '00'
+               MOVE WS-DATA-RECORD TO WS-SAVE-DATA-RECORD
                DISPLAY NAME-SCREEN
-               DISPLAY ADDRESS-SCREEN
-               ACCEPT ADDRESS-SCREEN
+               PERFORM P510-PROMPT-ADDRESS
                PERFORM P710-REWRITE-ISAM.
 
-           DISPLAY AFTERMATH-SCREEN. 
+           DISPLAY AFTERMATH-SCREEN.
            ACCEPT AFTERMATH-SCREEN.
 
+       P510-PROMPT-ADDRESS.
+           MOVE 'N' TO WS-PHONE-VALID-SW.
+           PERFORM P520-ACCEPT-ADDRESS UNTIL PHONE-VALID.
+
+       P520-ACCEPT-ADDRESS.
+           DISPLAY ADDRESS-SCREEN.
+           ACCEPT ADDRESS-SCREEN.
+           PERFORM P330-EDIT-PHONE.
+
+           IF NOT PHONE-VALID
+               DISPLAY PHONE-ERROR-SCREEN
+               ACCEPT PHONE-ERROR-SCREEN.
+
        P700-WRITE-ISAM.
            WRITE ISAM-RECORD FROM WS-DATA-RECORD.
+           IF ISAM-STATUS = '00'
+               MOVE 'ADD' TO WS-AUD-ACTION
+               MOVE SPACES TO WS-AUD-BEFORE-IMAGE
+               PERFORM P730-WRITE-AUDIT-RECORD.
 
        P710-REWRITE-ISAM.
            REWRITE ISAM-RECORD FROM WS-DATA-RECORD.
+           IF ISAM-STATUS = '00'
+               MOVE 'MODIFY' TO WS-AUD-ACTION
+               MOVE WS-SAVE-DATA-RECORD TO WS-AUD-BEFORE-IMAGE
+               PERFORM P730-WRITE-AUDIT-RECORD.
+
+       P730-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+           MOVE WS-LAST-NAME  TO WS-AUD-LAST-NAME.
+           MOVE WS-FIRST-NAME TO WS-AUD-FIRST-NAME.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-RECORD.
 
        P800-READ-ISAM.
            READ ISAM-FILE NEXT INTO WS-DATA-RECORD
                 AT END
                       MOVE 'T' TO WS-TERMINATE
+                      PERFORM P247-CLEAR-CHECKPOINT-IF-ACTIVE
                       DISPLAY EOF-SCREEN
                       ACCEPT EOF-SCREEN.
 
+       P247-CLEAR-CHECKPOINT-IF-ACTIVE.
+           IF CHECKPOINT-ACTIVE
+               PERFORM P246-CLEAR-CHECKPOINT.
+
        P810-RANDOM-READ-ISAM.
            MOVE WS-DATA-RECORD TO ISAM-RECORD.
            READ ISAM-FILE INTO WS-DATA-RECORD.
 
        P820-DELETE-ISAM.
            MOVE WS-DATA-RECORD TO ISAM-RECORD.
-           DELETE ISAM-FILE RECORD.
+           READ ISAM-FILE INTO WS-DATA-RECORD.
+           IF ISAM-STATUS = '00'
+               MOVE WS-DATA-RECORD TO WS-SAVE-DATA-RECORD
+               DELETE ISAM-FILE RECORD
+               IF ISAM-STATUS = '00'
+                   MOVE 'DELETE' TO WS-AUD-ACTION
+                   MOVE WS-SAVE-DATA-RECORD TO WS-AUD-BEFORE-IMAGE
+                   PERFORM P730-WRITE-AUDIT-RECORD.
 
        P900-START-ERROR.
            MOVE 'T' TO WS-TERMINATE.
