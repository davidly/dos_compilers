@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ROSTER.
+       SECURITY.
+             THIS PROGRAM READS THE INDEXED FILE OF NAMES, ADDRESSES,
+             AND PHONE NUMBERS BUILT BY SUBPROGRAM BUILD AND MAINTAINED
+             BY PROGRAM UPDATE, IN KEY ORDER, AND PRODUCES A PAGINATED
+             ROSTER REPORT WITH A CENTERED TITLE ON EACH PAGE, USING
+             THE SAME CENTERING LOGIC AS PROGRAM CENTER.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS ISAM-STATUS
+              RECORD KEY IS ISAM-KEY
+              ALTERNATE RECORD KEY IS ISAM-ZIP-CODE WITH DUPLICATES
+              ACCESS MODE IS SEQUENTIAL
+              ORGANIZATION IS INDEXED.
+
+           SELECT ROSTER-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS ROSTER-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ISAM-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'ISAM.DAT'.
+
+       01  ISAM-RECORD.
+           05  ISAM-KEY.
+               10  ISAM-LAST-NAME      PIC X(20).
+               10  ISAM-FIRST-NAME     PIC X(20).
+           05  ISAM-ADDRESS-LINE-1     PIC X(40).
+           05  ISAM-ADDRESS-LINE-2     PIC X(40).
+           05  ISAM-ZIP-CODE  PIC X(10).
+           05  ISAM-PHONE     PIC X(12).
+           05  ISAM-CATEGORY  PIC X(10).
+
+       FD  ROSTER-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'ROSTER.DAT'.
+
+       01  ROSTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-FIELDS.
+           05  IIX              PIC S9(5)  VALUE 0 COMP-0.
+           05  ISAM-STATUS      PIC XX     VALUE SPACES.
+           05  ROSTER-STATUS    PIC XX     VALUE SPACES.
+           05  WS-IN-START      PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-IN-END        PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-IN-LEN        PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-OUT-INDEX     PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-LINE-COUNT    PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-PAGE-NUMBER   PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-RECORD-COUNT  PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-LINES-PER-PAGE PIC S9(5) VALUE 50 COMP-0.
+
+       01  SWITCHES.
+           05  ISAM-EOF-SW      PIC X      VALUE 'N'.
+               88  ISAM-EOF                VALUE 'Y'.
+
+       01  WS-TITLE-IN           PIC X(80)  VALUE
+           'DAILY ROSTER REPORT'.
+       01  FILLER REDEFINES WS-TITLE-IN.
+           05  WS-TITLE-IN-CHAR OCCURS 80 TIMES   PIC X.
+
+       01  WS-TITLE-OUT           PIC X(80)  VALUE SPACES.
+       01  FILLER REDEFINES WS-TITLE-OUT.
+           05  WS-TITLE-OUT-CHAR OCCURS 80 TIMES   PIC X.
+
+       01  WS-DATA-RECORD.
+           05  WS-LAST-NAME          PIC X(20).
+           05  WS-FIRST-NAME         PIC X(20).
+           05  WS-ADDRESS-LINE-1     PIC X(40).
+           05  WS-ADDRESS-LINE-2     PIC X(40).
+           05  WS-ZIP-CODE           PIC X(10).
+           05  WS-PHONE              PIC X(12).
+           05  WS-CATEGORY           PIC X(10).
+
+       01  WS-HEADING-2              PIC X(80)  VALUE
+           'LAST NAME            FIRST NAME           PHONE        ZIP'.
+
+       01  WS-PAGE-LINE.
+           05  FILLER               PIC X(5)   VALUE 'PAGE '.
+           05  PL-PAGE-NUMBER       PIC ZZZZ9.
+
+       01  WS-DETAIL-LINE.
+           05  DL-LAST-NAME         PIC X(20).
+           05  FILLER               PIC X(2)   VALUE SPACES.
+           05  DL-FIRST-NAME        PIC X(20).
+           05  FILLER               PIC X(2)   VALUE SPACES.
+           05  DL-PHONE             PIC X(12).
+           05  FILLER               PIC X(2)   VALUE SPACES.
+           05  DL-ZIP-CODE          PIC X(10).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(18)  VALUE
+               'TOTAL RECORDS:  '.
+           05  TL-RECORD-COUNT      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       P000-MAIN-LINE.
+           DISPLAY SPACE.
+           DISPLAY '  ROSTER - PAGINATED ROSTER REPORT'.
+           DISPLAY SPACE.
+           DISPLAY '  Reading ISAM.DAT and writing ROSTER.DAT...'.
+
+           OPEN INPUT ISAM-FILE.
+           IF ISAM-STATUS NOT = '00'
+               DISPLAY '  FILE OPEN FAILURE. FILE STATUS = ',
+                   ISAM-STATUS
+           ELSE
+               OPEN OUTPUT ROSTER-FILE
+               PERFORM P800-READ-ISAM
+               PERFORM P100-PROCESS-RECORD
+                   UNTIL ISAM-EOF
+               PERFORM P900-WRITE-TOTAL
+               CLOSE ROSTER-FILE
+               CLOSE ISAM-FILE.
+
+           DISPLAY '  Done. ', WS-RECORD-COUNT, ' record(s) listed'.
+           STOP RUN.
+
+       P100-PROCESS-RECORD.
+           IF WS-LINE-COUNT = 0
+           OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM P200-WRITE-PAGE-HEADING.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-LAST-NAME  TO DL-LAST-NAME.
+           MOVE WS-FIRST-NAME TO DL-FIRST-NAME.
+           MOVE WS-PHONE      TO DL-PHONE.
+           MOVE WS-ZIP-CODE   TO DL-ZIP-CODE.
+           MOVE WS-DETAIL-LINE TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
+
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           PERFORM P800-READ-ISAM.
+
+       P200-WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE 0 TO WS-LINE-COUNT.
+
+           PERFORM P300-CENTER-TITLE.
+
+           MOVE WS-TITLE-OUT TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
+
+           MOVE WS-PAGE-NUMBER TO PL-PAGE-NUMBER.
+           MOVE WS-PAGE-LINE TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
+
+           MOVE SPACES TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
+
+           MOVE WS-HEADING-2 TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
+
+           MOVE SPACES TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
+
+      *    CENTER THE REPORT TITLE WITHIN AN 80 CHARACTER FIELD,
+      *    USING THE SAME ALGORITHM AS PROGRAM CENTER'S P030-ADJUST.
+       P300-CENTER-TITLE.
+           MOVE SPACES TO WS-TITLE-OUT.
+
+           PERFORM P310-NOTHING VARYING WS-IN-START
+               FROM 1 BY 1
+               UNTIL WS-TITLE-IN-CHAR (WS-IN-START) NOT = SPACE
+               OR WS-IN-START > 80.
+
+           PERFORM P310-NOTHING VARYING WS-IN-END
+               FROM 80 BY -1
+               UNTIL WS-TITLE-IN-CHAR (WS-IN-END) NOT = SPACE
+               OR WS-IN-END NOT > 1.
+
+           COMPUTE WS-IN-LEN = WS-IN-END - WS-IN-START + 1.
+           COMPUTE WS-OUT-INDEX = 1 + ((80 - WS-IN-LEN) / 2).
+
+           PERFORM P320-MOVE-TITLE VARYING IIX FROM WS-IN-START
+               BY 1 UNTIL IIX > WS-IN-END.
+
+       P310-NOTHING.
+           EXIT.
+
+       P320-MOVE-TITLE.
+           MOVE WS-TITLE-IN-CHAR (IIX)
+               TO WS-TITLE-OUT-CHAR (WS-OUT-INDEX).
+           ADD 1 TO WS-OUT-INDEX.
+
+       P800-READ-ISAM.
+           READ ISAM-FILE NEXT INTO WS-DATA-RECORD
+               AT END
+                   MOVE 'Y' TO ISAM-EOF-SW.
+
+       P900-WRITE-TOTAL.
+           MOVE SPACES TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
+           MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT.
+           MOVE WS-TOTAL-LINE TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
