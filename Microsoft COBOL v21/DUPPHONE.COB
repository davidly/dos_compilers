@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DUPPHONE.
+       SECURITY.
+             THIS PROGRAM READS THE INDEXED FILE OF NAMES, ADDRESSES,
+             AND PHONE NUMBERS BUILT BY SUBPROGRAM BUILD AND MAINTAINED
+             BY PROGRAM UPDATE, AND PRODUCES A REPORT OF EVERY GROUP OF
+             RECORDS THAT SHARE THE SAME PHONE NUMBER, FOR USE IN
+             RECONCILING THE FILE BEFORE A MAILING.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS ISAM-STATUS
+              RECORD KEY IS ISAM-KEY
+              ALTERNATE RECORD KEY IS ISAM-ZIP-CODE WITH DUPLICATES
+              ACCESS MODE IS SEQUENTIAL
+              ORGANIZATION IS INDEXED.
+
+           SELECT SORT-WORK-FILE
+              ASSIGN TO DISK.
+
+           SELECT DUP-REPORT-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS DUP-REPORT-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ISAM-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'ISAM.DAT'.
+
+       01  ISAM-RECORD.
+           05  ISAM-KEY.
+               10  ISAM-LAST-NAME      PIC X(20).
+               10  ISAM-FIRST-NAME     PIC X(20).
+           05  ISAM-ADDRESS-LINE-1     PIC X(40).
+           05  ISAM-ADDRESS-LINE-2     PIC X(40).
+           05  ISAM-ZIP-CODE  PIC X(10).
+           05  ISAM-PHONE     PIC X(12).
+           05  ISAM-CATEGORY  PIC X(10).
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-WORK-RECORD.
+           05  SW-LAST-NAME         PIC X(20).
+           05  SW-FIRST-NAME        PIC X(20).
+           05  SW-ADDRESS-LINE-1    PIC X(40).
+           05  SW-ADDRESS-LINE-2    PIC X(40).
+           05  SW-ZIP-CODE          PIC X(10).
+           05  SW-PHONE             PIC X(12).
+           05  SW-CATEGORY          PIC X(10).
+
+       FD  DUP-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'DUPRPT.DAT'.
+
+       01  DUP-REPORT-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-FIELDS.
+           05  IIX               PIC S9(5)  VALUE 0 COMP-0.
+           05  ISAM-STATUS       PIC XX     VALUE SPACES.
+           05  DUP-REPORT-STATUS PIC XX     VALUE SPACES.
+           05  WS-GROUP-COUNT    PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-GROUP-OMITTED  PIC S9(5)  VALUE 0 COMP-0.
+           05  WS-DUP-TOTAL      PIC S9(5)  VALUE 0 COMP-0.
+
+       01  SWITCHES.
+           05  SORT-EOF-SW       PIC X      VALUE 'N'.
+               88  SORT-EOF                 VALUE 'Y'.
+
+       01  WS-GROUP-PHONE        PIC X(12)  VALUE SPACES.
+
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-ENTRY OCCURS 200 TIMES.
+               10  WS-GE-LAST-NAME         PIC X(20).
+               10  WS-GE-FIRST-NAME        PIC X(20).
+               10  WS-GE-PHONE             PIC X(12).
+               10  WS-GE-ADDRESS-LINE-1    PIC X(40).
+               10  WS-GE-ADDRESS-LINE-2    PIC X(40).
+
+       01  WS-HEADING-1              PIC X(80)  VALUE
+           'DUPLICATE PHONE NUMBER RECONCILIATION REPORT'.
+
+       01  WS-HEADING-2              PIC X(80)  VALUE
+           'PHONE NUMBER   LAST NAME            FIRST NAME'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER               PIC X(3)   VALUE SPACES.
+           05  DL-PHONE             PIC X(12).
+           05  FILLER               PIC X(3)   VALUE SPACES.
+           05  DL-LAST-NAME         PIC X(20).
+           05  FILLER               PIC X(3)   VALUE SPACES.
+           05  DL-FIRST-NAME        PIC X(20).
+
+       01  WS-ADDRESS-LINE.
+           05  FILLER               PIC X(6)   VALUE SPACES.
+           05  AL-ADDRESS           PIC X(40).
+
+       01  WS-OMITTED-LINE.
+           05  FILLER               PIC X(6)   VALUE SPACES.
+           05  FILLER               PIC X(5)   VALUE '(and '.
+           05  OL-OMITTED-COUNT     PIC ZZZZ9.
+           05  FILLER               PIC X(17)  VALUE
+               ' more not shown)'.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(20)  VALUE
+               'DUPLICATE GROUPS: '.
+           05  TL-GROUP-TOTAL       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       P000-MAIN-LINE.
+           DISPLAY SPACE.
+           DISPLAY '  DUPPHONE - PHONE NUMBER RECONCILIATION REPORT'.
+           DISPLAY SPACE.
+           DISPLAY '  Reading ISAM.DAT and writing DUPRPT.DAT...'.
+
+           OPEN INPUT ISAM-FILE.
+           IF ISAM-STATUS NOT = '00'
+               DISPLAY '  FILE OPEN FAILURE. FILE STATUS = ',
+                   ISAM-STATUS
+           ELSE
+               CLOSE ISAM-FILE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SW-PHONE
+                   ON ASCENDING KEY SW-LAST-NAME
+                   ON ASCENDING KEY SW-FIRST-NAME
+                   USING ISAM-FILE
+                   OUTPUT PROCEDURE IS P500-PRODUCE-REPORT
+               DISPLAY '  Done. ', WS-DUP-TOTAL, ' dup group(s) found'.
+
+           STOP RUN.
+
+       P500-PRODUCE-REPORT.
+           OPEN OUTPUT DUP-REPORT-FILE.
+           MOVE WS-HEADING-1 TO DUP-REPORT-RECORD.
+           WRITE DUP-REPORT-RECORD.
+           MOVE WS-HEADING-2 TO DUP-REPORT-RECORD.
+           WRITE DUP-REPORT-RECORD.
+           MOVE SPACES TO DUP-REPORT-RECORD.
+           WRITE DUP-REPORT-RECORD.
+
+           PERFORM P510-RETURN-RECORD.
+           PERFORM P520-PROCESS-RECORD
+               UNTIL SORT-EOF.
+           PERFORM P560-FINISH-GROUP.
+
+           MOVE WS-DUP-TOTAL TO TL-GROUP-TOTAL.
+           MOVE WS-TOTAL-LINE TO DUP-REPORT-RECORD.
+           WRITE DUP-REPORT-RECORD.
+           CLOSE DUP-REPORT-FILE.
+
+       P510-RETURN-RECORD.
+           RETURN SORT-WORK-FILE INTO SORT-WORK-RECORD
+               AT END
+                   MOVE 'Y' TO SORT-EOF-SW.
+
+       P520-PROCESS-RECORD.
+           IF SW-PHONE NOT = SPACES
+           AND SW-PHONE = WS-GROUP-PHONE
+               PERFORM P530-ADD-TO-GROUP
+           ELSE
+               PERFORM P560-FINISH-GROUP
+               PERFORM P540-START-GROUP.
+
+           PERFORM P510-RETURN-RECORD.
+
+       P540-START-GROUP.
+           MOVE SW-PHONE TO WS-GROUP-PHONE.
+           MOVE 0 TO WS-GROUP-COUNT.
+           IF SW-PHONE NOT = SPACES
+               PERFORM P530-ADD-TO-GROUP.
+
+       P530-ADD-TO-GROUP.
+           IF WS-GROUP-COUNT < 200
+               ADD 1 TO WS-GROUP-COUNT
+               MOVE SW-LAST-NAME  TO WS-GE-LAST-NAME (WS-GROUP-COUNT)
+               MOVE SW-FIRST-NAME TO WS-GE-FIRST-NAME (WS-GROUP-COUNT)
+               MOVE SW-PHONE      TO WS-GE-PHONE (WS-GROUP-COUNT)
+               MOVE SW-ADDRESS-LINE-1
+                   TO WS-GE-ADDRESS-LINE-1 (WS-GROUP-COUNT)
+               MOVE SW-ADDRESS-LINE-2
+                   TO WS-GE-ADDRESS-LINE-2 (WS-GROUP-COUNT)
+           ELSE
+               ADD 1 TO WS-GROUP-OMITTED.
+
+       P560-FINISH-GROUP.
+           IF WS-GROUP-COUNT > 1
+               ADD 1 TO WS-DUP-TOTAL
+               PERFORM P570-WRITE-GROUP VARYING IIX FROM 1 BY 1
+                   UNTIL IIX > WS-GROUP-COUNT
+               PERFORM P580-WRITE-OMITTED-NOTE
+               MOVE SPACES TO DUP-REPORT-RECORD
+               WRITE DUP-REPORT-RECORD.
+
+           MOVE SPACES TO WS-GROUP-PHONE.
+           MOVE 0 TO WS-GROUP-COUNT.
+           MOVE 0 TO WS-GROUP-OMITTED.
+
+       P570-WRITE-GROUP.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-GE-PHONE (IIX)      TO DL-PHONE.
+           MOVE WS-GE-LAST-NAME (IIX)  TO DL-LAST-NAME.
+           MOVE WS-GE-FIRST-NAME (IIX) TO DL-FIRST-NAME.
+           MOVE WS-DETAIL-LINE TO DUP-REPORT-RECORD.
+           WRITE DUP-REPORT-RECORD.
+
+           MOVE SPACES TO WS-ADDRESS-LINE.
+           MOVE WS-GE-ADDRESS-LINE-1 (IIX) TO AL-ADDRESS.
+           MOVE WS-ADDRESS-LINE TO DUP-REPORT-RECORD.
+           WRITE DUP-REPORT-RECORD.
+
+           IF WS-GE-ADDRESS-LINE-2 (IIX) NOT = SPACES
+               MOVE SPACES TO WS-ADDRESS-LINE
+               MOVE WS-GE-ADDRESS-LINE-2 (IIX) TO AL-ADDRESS
+               MOVE WS-ADDRESS-LINE TO DUP-REPORT-RECORD
+               WRITE DUP-REPORT-RECORD.
+
+       P580-WRITE-OMITTED-NOTE.
+           IF WS-GROUP-OMITTED > 0
+               MOVE WS-GROUP-OMITTED TO OL-OMITTED-COUNT
+               MOVE WS-OMITTED-LINE TO DUP-REPORT-RECORD
+               WRITE DUP-REPORT-RECORD.
