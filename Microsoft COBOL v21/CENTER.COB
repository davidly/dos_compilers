@@ -14,8 +14,34 @@
 
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TITLE-IN-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS TITLE-IN-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TITLE-OUT-FILE
+              ASSIGN TO DISK
+              FILE STATUS IS TITLE-OUT-STATUS
+              ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TITLE-IN-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'TITLES.DAT'.
+
+       01  TITLE-IN-RECORD.
+           05  TI-ALIGN-CODE    PIC X.
+           05  FILLER           PIC X.
+           05  TI-TITLE         PIC X(80).
+
+       FD  TITLE-OUT-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'CENTERED.DAT'.
+
+       01  TITLE-OUT-RECORD     PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -34,6 +60,14 @@
            05  OFF-VALUE        PIC X           VALUE 'N'.
            05  FINISHED-SW      PIC X           VALUE 'N'.
                88  FINISHED                     VALUE 'Y'.
+           05  BATCH-FINISHED-SW PIC X          VALUE 'N'.
+               88  BATCH-FINISHED               VALUE 'Y'.
+           05  TITLE-IN-STATUS  PIC XX          VALUE SPACES.
+           05  TITLE-OUT-STATUS PIC XX          VALUE SPACES.
+
+       01  PA-MODE    PIC X         VALUE SPACE.
+           88  BATCH-MODE-OPTION        VALUE 'B', 'b'.
+           88  INTERACTIVE-MODE-OPTION  VALUE 'I', 'i'.
 
        01  WS-RULERS.
            05  WS-RULER-1.
@@ -102,9 +136,18 @@
            DISPLAY SPACE.
            DISPLAY SPACE.
 
+           DISPLAY
+            " Run interactively, or process a batch of titles from".
+           DISPLAY
+            " TITLES.DAT? Type I for interactive, B for batch, then",
+            " hit RETURN:".
+           ACCEPT PA-MODE.
 
-           PERFORM P010-GET-OPTION   
-               UNTIL FINISHED.
+           IF BATCH-MODE-OPTION
+               PERFORM P050-BATCH-MODE
+           ELSE
+               PERFORM P010-GET-OPTION
+                   UNTIL FINISHED.
 
            STOP RUN.
 
@@ -178,3 +221,32 @@
            MOVE PA-IN-TITLE-CHAR (IIX)
                TO PA-OUT-TITLE-CHAR (WS-OUT-INDEX).
            ADD 1 TO WS-OUT-INDEX.
+
+       P050-BATCH-MODE.
+           OPEN INPUT TITLE-IN-FILE.
+           OPEN OUTPUT TITLE-OUT-FILE.
+
+           PERFORM P060-PROCESS-TITLE
+               UNTIL BATCH-FINISHED.
+
+           CLOSE TITLE-IN-FILE.
+           CLOSE TITLE-OUT-FILE.
+
+       P060-PROCESS-TITLE.
+           READ TITLE-IN-FILE
+               AT END
+                   MOVE ON-VALUE TO BATCH-FINISHED-SW
+               NOT AT END
+                   PERFORM P065-ADJUST-AND-WRITE.
+
+       P065-ADJUST-AND-WRITE.
+           MOVE TI-ALIGN-CODE TO PA-OPTION.
+           MOVE TI-TITLE TO PA-IN-TITLE.
+           MOVE SPACES TO PA-OUT-TITLE.
+
+           IF VALID-OPTION AND PA-IN-TITLE NOT = SPACES
+               PERFORM P030-ADJUST
+           ELSE
+               MOVE PA-IN-TITLE TO PA-OUT-TITLE.
+
+           WRITE TITLE-OUT-RECORD FROM PA-OUT-TITLE.
